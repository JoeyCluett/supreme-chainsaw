@@ -0,0 +1,43 @@
+//MULTGDG  JOB (ACCTG,PAYROLL),'GDG BASE DEFN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  ONE-TIME SETUP JOB - DEFINES THE GENERATION DATA GROUP BASES
+//*  USED BY THE MULTCALC NIGHTLY CYCLE (SEE MULTCALC.JCL), AND THE
+//*  VSAM RATE MASTER CLUSTER MULTCALC LOOKS UP NUM2 FROM.  RUN ONCE
+//*  WHEN THE APPLICATION IS INSTALLED, OR AGAIN IF A GDG BASE OR THE
+//*  MASTER CLUSTER IS EVER DELETED AND MUST BE RE-CREATED.
+//*
+//*  MAINTENANCE HISTORY
+//*    2026-08-16  JAC  ORIGINAL JOB - GDG SUPPORT ADDED FOR THE
+//*                      NIGHTLY MULTCALC CYCLE.
+//*    2026-08-18  JAC  ADDED THE DEFINE CLUSTER FOR PRODA.MULTCALC.
+//*                      MASTER - THE RATE MASTER MULTCALC OPENS AS
+//*                      MULTMST HAD NO DD OR VSAM DEFINITION ANYWHERE
+//*                      IN THE JOB STREAM.
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PRODA.MULTCALC.INPUT)   -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+
+  DEFINE GDG (NAME(PRODA.MULTCALC.REPORT)  -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+
+  DEFINE GDG (NAME(PRODA.MULTCALC.AUDIT)   -
+              LIMIT(31)                    -
+              NOEMPTY                      -
+              SCRATCH)
+
+  DEFINE CLUSTER (NAME(PRODA.MULTCALC.MASTER)  -
+              INDEXED                          -
+              KEYS(9 0)                        -
+              RECORDSIZE(80 80)                -
+              CYLINDERS(1 1)                   -
+              SHAREOPTIONS(2 3))
+/*
+//
