@@ -0,0 +1,148 @@
+//MULTCALC JOB (ACCTG,PAYROLL),'NIGHTLY MULTCALC',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY CYCLE - RUNS THE MULTCALC BATCH ARITHMETIC PROGRAM
+//*  AGAINST THE DAY'S FEED.  THE INPUT, REPORT, AND AUDIT FILES
+//*  ARE GENERATION DATA GROUPS (SEE MULTGDG.JCL FOR THE ONE-TIME
+//*  BASE DEFINITIONS) SO EACH NIGHT'S RUN IS RETAINED AS ITS OWN
+//*  GENERATION INSTEAD OF OVERLAYING THE PRIOR RUN'S OUTPUT.
+//*
+//*  MAINTENANCE HISTORY
+//*    2026-08-16  JAC  ORIGINAL JOB - GDG SUPPORT ADDED FOR THE
+//*                      NIGHTLY MULTCALC CYCLE.
+//*    2026-08-18  JAC  ADDED THE MULTMST DD FOR THE VSAM RATE MASTER
+//*                      (DEFINED IN MULTGDG.JCL).  CHANGED MULTAUD
+//*                      AND MULTCKPT TO CATALOG RATHER THAN DELETE ON
+//*                      AN ABEND SO A RESTART DOES NOT LOSE THE
+//*                      PARTIAL AUDIT TRAIL OR CHECKPOINT RECORD FROM
+//*                      THE RUN THAT ABENDED.  SEE THE RESTART NOTE
+//*                      BELOW THE CALC STEP'S DD STATEMENTS.
+//*    2026-08-19  JAC  THE RESTART NOTE ONLY COVERED THE MULTAUD DD
+//*                      OVERRIDE.  RESTART=CALC ALSO SKIPS DELWORK,
+//*                      WHICH IS WHAT NORMALLY SCRATCHES MULTREJ,
+//*                      MULTEXC, AND MULTCKPT BEFORE THE CALC STEP'S
+//*                      DISP=NEW DD STATEMENTS FOR THOSE SAME THREE
+//*                      DATASETS RUN - AND SINCE 1000-INITIALIZE HAD
+//*                      ALREADY OPENED (AND SO CATALOGED) THEM BEFORE
+//*                      THE ABEND, A RESTART WOULD FAIL ALLOCATION
+//*                      WITH A DUPLICATE DATA SET NAME BEFORE MULTCALC
+//*                      EVEN RAN.  THE RESTART NOTE NOW COVERS ALL
+//*                      FOUR DD OVERRIDES A RESTART NEEDS.
+//*    2026-08-20  JAC  MULTREJ AND MULTEXC WERE STILL SET TO DELETE
+//*                      ON AN ABEND, NOT CATLG LIKE MULTAUD AND
+//*                      MULTCKPT, SO THE RESTART NOTE'S CLAIM THAT
+//*                      THEY SURVIVE AN ABEND WAS NOT TRUE - CHANGED
+//*                      TO MATCH.  ADDED THE MULTAUDT WORK DD - A
+//*                      RESTART NOW BACKS MULTAUD OUT TO THE RESTORED
+//*                      AUDIT SEQUENCE NUMBER BEFORE REPROCESSING, AND
+//*                      MULTCALC NEEDS A SCRATCH DATASET TO DO THAT
+//*                      REWRITE THROUGH.  THE MULTAUD RESTART OVERRIDE
+//*                      IN STEP 3 BELOW IS NOW DISP=OLD, NOT DISP=MOD,
+//*                      SINCE MULTCALC OPENS MULTAUD INPUT AND THEN
+//*                      OUTPUT TO DO THAT REWRITE RATHER THAN JUST
+//*                      EXTENDING IT.
+//*
+//*----------------------------------------------------------------
+//* STEP 1 - CLEAR OUT LAST NIGHT'S WORK FILES.  MULTREJ, MULTEXC,
+//*          AND MULTCKPT ARE NOT GENERATION DATA GROUPS - EACH IS
+//*          A SINGLE DATASET THAT IS RE-CREATED EVERY RUN.
+//*----------------------------------------------------------------
+//DELWORK  EXEC PGM=IEFBR14
+//REJDD    DD DSN=PRODA.MULTCALC.REJECT,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//EXCDD    DD DSN=PRODA.MULTCALC.EXCEPT,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//CKPDD    DD DSN=PRODA.MULTCALC.CHECKPT,DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//*----------------------------------------------------------------
+//* STEP 2 - RECEIVE THE DAY'S RAW FEED INTO A NEW INPUT
+//*          GENERATION.
+//*----------------------------------------------------------------
+//RECEIVE  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PRODA.MULTCALC.RAWFEED,DISP=SHR
+//SYSUT2   DD   DSN=PRODA.MULTCALC.INPUT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//*
+//*----------------------------------------------------------------
+//* STEP 3 - RUN THE CALCULATION PROGRAM AGAINST THE GENERATION
+//*          JUST RECEIVED.
+//*----------------------------------------------------------------
+//CALC     EXEC PGM=MULTCALC
+//STEPLIB  DD   DSN=PRODA.MULTCALC.LOADLIB,DISP=SHR
+//MULTPARM DD   *
+000000001000
+/*
+//MULTIN   DD   DSN=PRODA.MULTCALC.INPUT(0),DISP=SHR
+//MULTMST  DD   DSN=PRODA.MULTCALC.MASTER,DISP=SHR
+//MULTRPT  DD   DSN=PRODA.MULTCALC.REPORT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//MULTREJ  DD   DSN=PRODA.MULTCALC.REJECT,
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MULTEXC  DD   DSN=PRODA.MULTCALC.EXCEPT,
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MULTAUD  DD   DSN=PRODA.MULTCALC.AUDIT(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MULTAUDT DD   DSN=&&MULTAUDT,DISP=(NEW,DELETE,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MULTCKPT DD   DSN=PRODA.MULTCALC.CHECKPT,
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*----------------------------------------------------------------
+//* RESTART NOTE - IF THIS JOB ABENDS DURING THE CALC STEP, MULTAUD
+//* AND MULTCKPT ARE NOW CATALOGED AS-IS (NOT SCRATCHED) SO THE
+//* PARTIAL RUN'S RECORDS SURVIVE.  MULTREJ AND MULTEXC ARE ALSO
+//* LEFT CATALOGED, SINCE THEY WERE OPENED (AND SO CATALOGED VIA
+//* THEIR OWN DISP=NEW) BY THE FAILED RUN BEFORE IT ABENDED.  TO
+//* RESTART:
+//*   1. FIND THE LAST RECORD NUMBER CHECKPOINTED IN MULTCKPT AND
+//*      CODE IT ON THE MULTPARM CARD ABOVE (PRM-RESTART-RECORD-
+//*      NUMBER) SO MULTCALC SKIPS AHEAD TO WHERE IT LEFT OFF.
+//*   2. RESUBMIT WITH RESTART=CALC ON THE JOB CARD.  THIS SKIPS
+//*      DELWORK AND RECEIVE SO MULTCKPT IS NOT RE-CREATED AND A NEW
+//*      MULTIN GENERATION IS NOT RECEIVED OUT FROM UNDER THE RESTART.
+//*   3. OVERRIDE THE MULTAUD DD ABOVE TO DSN=PRODA.MULTCALC.AUDIT(0)
+//*      WITH DISP=OLD - THE ABENDED RUN'S GENERATION IS ALREADY
+//*      CATALOGED AS "(0)" BY THE TIME THIS JOB IS RESUBMITTED, SO
+//*      "(+1)" WOULD CATALOG A SECOND, INCOMPLETE GENERATION INSTEAD
+//*      OF CONTINUING THE ONE ALREADY ON FILE.  DISP=OLD, NOT MOD -
+//*      MULTCALC OPENS MULTAUD INPUT AND THEN OUTPUT ON A RESTART TO
+//*      BACK IT OUT TO THE LAST CHECKPOINTED AUDIT SEQUENCE NUMBER
+//*      BEFORE REPROCESSING BEGINS, SO ANY RECORD PAST THAT POINT
+//*      (WRITTEN BY THE ABENDED RUN AND ABOUT TO BE REPRODUCED BY
+//*      THIS ONE) IS NOT WRITTEN TWICE.  THE MULTAUDT DD ABOVE IS THE
+//*      WORK DATASET THAT BACKOUT USES AND NEEDS NO OVERRIDE.
+//*   4. OVERRIDE THE MULTCKPT DD ABOVE TO DISP=MOD (SAME DSN) - IT
+//*      IS ALREADY CATALOGED FROM THE ABENDED RUN, AND DISP=NEW
+//*      WOULD FAIL ALLOCATION SINCE DELWORK WAS SKIPPED AND NEVER
+//*      SCRATCHED IT.
+//*   5. OVERRIDE THE MULTREJ AND MULTEXC DDs ABOVE TO DISP=OLD (SAME
+//*      DSNs) FOR THE SAME REASON - THEY ARE ALREADY CATALOGED AND
+//*      DISP=NEW WOULD FAIL ALLOCATION.  MULTCALC OPENS BOTH OUTPUT
+//*      REGARDLESS OF RESTART, SO OLD IS CORRECT HERE (NOT MOD) -
+//*      THE OPEN ITSELF STARTS THEM OVER FROM THE BEGINNING OF THE
+//*      RESTART ATTEMPT, WHICH IS WHAT IS WANTED SINCE REJECTS AND
+//*      EXCEPTIONS ALREADY REPORTED BEFORE THE ABEND ARE NOT
+//*      REPRODUCED BY RE-RUNNING THE SAME INPUT RECORDS.
+//*      MULTCALC ITSELF OPENS MULTCKPT EXTEND (NOT OUTPUT) AND
+//*      BACKS MULTAUD OUT INTERNALLY WHENEVER THE MULTPARM RESTART
+//*      RECORD NUMBER IS NONZERO, SO THE PROGRAM SIDE OF ALL OF THIS
+//*      IS ALREADY HANDLED - ONLY THE DD DISPOSITIONS NEED THE
+//*      OPERATOR OVERRIDE.
+//*----------------------------------------------------------------
