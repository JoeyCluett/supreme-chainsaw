@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110*  MULTRPT.CPY                                                  *
+000120*  MULTIPLY-REPORT-RECORD - PRINT-IMAGE OUTPUT RECORD FOR THE   *
+000130*  MULTCALC CALCULATION REPORT.  COLUMN 1 CARRIES THE ASA       *
+000140*  CARRIAGE-CONTROL CHARACTER (' '=SINGLE, '0'=DOUBLE,          *
+000150*  '1'=NEW PAGE).                                               *
+000160*-----------------------------------------------------------------
+000170*  MAINTENANCE HISTORY
+000180*    2026-08-09  JAC  ORIGINAL COPYBOOK - REPLACED DISPLAY
+000190*                     OUTPUT WITH A REAL PRINT FILE.
+000200*****************************************************************
+000210 01  MULTIPLY-REPORT-RECORD.
+000220     05  RPT-CARRIAGE-CONTROL        PIC X(01).
+000230     05  RPT-LINE-IMAGE              PIC X(132).
