@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*  MULTPRM.CPY                                                  *
+000120*  MULTIPLY-CONTROL-CARD - ONE SYSIN PARAMETER RECORD READ AT   *
+000130*  START-UP.  PRM-RESTART-RECORD-NUMBER IS ZERO FOR A NORMAL    *
+000140*  RUN; ON A RESTART THE OPERATOR CODES THE LAST GOOD           *
+000150*  CHECKPOINT RECORD NUMBER FROM MULTCKPT SO THOSE INPUT        *
+000160*  RECORDS ARE SKIPPED RATHER THAN REPROCESSED.  A ZERO         *
+000170*  CHECKPOINT INTERVAL DEFAULTS TO EVERY 1000 RECORDS.          *
+000180*  FIXED-BLOCK, 80 BYTES.                                       *
+000190*-----------------------------------------------------------------
+000200*  MAINTENANCE HISTORY
+000210*    2026-08-12  JAC  ORIGINAL COPYBOOK - RESTART/CHECKPOINT
+000220*                     SUPPORT ADDED FOR LARGE BATCH RUNS.
+000230*****************************************************************
+000240 01  MULTIPLY-CONTROL-CARD.
+000250     05  PRM-RESTART-RECORD-NUMBER   PIC 9(07).
+000260     05  PRM-CHECKPOINT-INTERVAL     PIC 9(05).
+000270     05  FILLER                      PIC X(68).
