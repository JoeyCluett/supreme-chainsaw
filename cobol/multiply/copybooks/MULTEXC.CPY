@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110*  MULTEXC.CPY                                                  *
+000120*  MULTIPLY-EXCEPTION-RECORD - WRITTEN WHEN AN ARITHMETIC       *
+000130*  OPERATION OVERFLOWS ITS RESULT FIELD (ON SIZE ERROR).  KEPT  *
+000140*  SEPARATE FROM MULTREJ SINCE AN OVERFLOW IS A COMPUTED        *
+000150*  CONDITION, NOT AN INPUT-EDIT FAILURE.  FIXED-BLOCK, 80 BYTES.*
+000160*-----------------------------------------------------------------
+000170*  MAINTENANCE HISTORY
+000180*    2026-08-10  JAC  ORIGINAL COPYBOOK - ON SIZE ERROR TRAPPING
+000190*                     ADDED TO THE MULTIPLY STATEMENT.
+000200*****************************************************************
+000210 01  MULTIPLY-EXCEPTION-RECORD.
+000220     05  EXC-NUM1-RAW                PIC X(04).
+000230     05  EXC-NUM2-RAW                PIC X(04).
+000240     05  EXC-REASON-TEXT             PIC X(40).
+000250     05  FILLER                      PIC X(32).
