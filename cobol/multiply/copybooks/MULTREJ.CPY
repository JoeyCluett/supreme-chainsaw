@@ -0,0 +1,27 @@
+000100*****************************************************************
+000110*  MULTREJ.CPY                                                  *
+000120*  MULTIPLY-REJECT-RECORD - ONE RECORD FOR EVERY MULTIN INPUT   *
+000130*  RECORD THAT FAILS EDIT.  OPERANDS ARE CARRIED AS RAW         *
+000140*  ALPHANUMERIC SO A NON-NUMERIC INPUT VALUE CAN STILL BE       *
+000150*  DUMPED FOR REVIEW WITHOUT A NUMERIC MOVE ON BAD DATA.        *
+000160*  FIXED-BLOCK, 80 BYTES.                                       *
+000170*-----------------------------------------------------------------
+000180*  MAINTENANCE HISTORY
+000190*    2026-08-10  JAC  ORIGINAL COPYBOOK - INPUT EDITING ADDED
+000200*                     SO BAD RECORDS NO LONGER STOP THE RUN.
+000210*    2026-08-14  JAC  ADDED REASON CODES 05 (INVALID OPERATION
+000220*                     CODE) AND 06 (DIVIDE BY ZERO).
+000230*    2026-08-17  JAC  ADDED REASON CODE 07 (ACCOUNT NOT ON RATE
+000240*                     MASTER).
+000250*    2026-08-18  JAC  ADDED REJ-ACCOUNT-NUMBER SO A REASON-07
+000260*                     REJECT CARRIES THE ACCOUNT NUMBER THAT
+000270*                     FAILED THE RATE MASTER LOOKUP, AND REASON
+000280*                     CODE 08 (INVALID RATE SWITCH).
+000290*****************************************************************
+000300 01  MULTIPLY-REJECT-RECORD.
+000310     05  REJ-NUM1-RAW                PIC X(04).
+000320     05  REJ-NUM2-RAW                PIC X(04).
+000330     05  REJ-REASON-CODE             PIC 9(02).
+000340     05  REJ-REASON-TEXT             PIC X(30).
+000350     05  REJ-ACCOUNT-NUMBER          PIC 9(09).
+000360     05  FILLER                      PIC X(31).
