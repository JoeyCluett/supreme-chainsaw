@@ -0,0 +1,48 @@
+000100*****************************************************************
+000110*  MULTINP.CPY                                                  *
+000120*  MULTIPLY-INPUT-RECORD - ONE PAIR OF OPERANDS PER RECORD FOR  *
+000130*  THE MULTCALC BATCH RUN.  FIXED-BLOCK, 80 BYTES.              *
+000140*-----------------------------------------------------------------
+000150*  MAINTENANCE HISTORY
+000160*    2026-08-09  JAC  ORIGINAL COPYBOOK - BATCH CONVERSION OF
+000170*                     MULTCALC FROM CONSOLE ACCEPT.
+000180*    2026-08-14  JAC  ADDED MI-OPERATION-CODE SO A RECORD CAN
+000190*                     REQUEST MULTIPLY, ADD, SUBTRACT, OR
+000200*                     DIVIDE INSTEAD OF ALWAYS MULTIPLYING.
+000210*    2026-08-17  JAC  ADDED MI-ACCOUNT-NUMBER AND MI-RATE-
+000220*                     SWITCH SO NUM2 CAN BE LOOKED UP FROM THE
+000230*                     RATE MASTER (MULTMST) INSTEAD OF ALWAYS
+000240*                     BEING CARRIED ON THE INPUT RECORD.  BOTH
+000250*                     ARE ADDED AFTER THE EXISTING FIELDS, IN
+000260*                     WHAT WAS FILLER, SO MI-NUM1/MI-NUM2/
+000270*                     MI-OPERATION-CODE KEEP THEIR ORIGINAL
+000280*                     OFFSETS FOR RECORDS ALREADY ON FILE.
+000290*    2026-08-19  JAC  MI-USE-RECORD-RATE NOW ALSO COVERS SPACE
+000300*                     AND LOW-VALUES, NOT JUST "N" - A RECORD
+000310*                     WRITTEN BEFORE MI-RATE-SWITCH EXISTED HAS
+000320*                     THAT BYTE UNSET, AND MUST STILL EDIT AND
+000330*                     PROCESS AS "USE THE RECORD'S OWN RATE" TO
+000340*                     HONOR THE BACKWARD-COMPATIBILITY NOTE
+000350*                     ABOVE.
+000360*    2026-08-20  JAC  MI-OPERATION-MULTIPLY NOW ALSO COVERS
+000370*                     SPACE AND LOW-VALUES FOR THE SAME REASON
+000380*                     MI-USE-RECORD-RATE DOES - A RECORD WRITTEN
+000390*                     BEFORE MI-OPERATION-CODE EXISTED HAS THAT
+000400*                     BYTE UNSET AND ALWAYS MEANT MULTIPLY, THE
+000410*                     ONLY OPERATION THIS PROGRAM ORIGINALLY DID.
+000420*****************************************************************
+000430 01  MULTIPLY-INPUT-RECORD.
+000440     05  MI-NUM1                     PIC S9(2)V99.
+000450     05  MI-NUM2                     PIC S9(2)V99.
+000460     05  MI-OPERATION-CODE           PIC X(01).
+000470         88  MI-OPERATION-MULTIPLY           VALUE "M", SPACE,
+000480                                                  LOW-VALUE.
+000490         88  MI-OPERATION-ADD                VALUE "A".
+000500         88  MI-OPERATION-SUBTRACT           VALUE "S".
+000510         88  MI-OPERATION-DIVIDE             VALUE "D".
+000520     05  MI-ACCOUNT-NUMBER           PIC 9(09).
+000530     05  MI-RATE-SWITCH              PIC X(01).
+000540         88  MI-LOOKUP-RATE-FROM-MASTER      VALUE "Y".
+000550         88  MI-USE-RECORD-RATE              VALUE "N", SPACE,
+000560                                                  LOW-VALUE.
+000570     05  FILLER                      PIC X(61).
