@@ -0,0 +1,30 @@
+000100*****************************************************************
+000110*  MULTCHK.CPY                                                  *
+000120*  MULTIPLY-CHECKPOINT-RECORD - WRITTEN EVERY PRM-CHECKPOINT-   *
+000130*  INTERVAL INPUT RECORDS SO AN OPERATOR CAN SEE HOW FAR A RUN  *
+000140*  GOT AND CODE A RESTART PARAMETER CARD FOR THE RERUN.         *
+000150*  FIXED-BLOCK, 80 BYTES.                                       *
+000160*-----------------------------------------------------------------
+000170*  MAINTENANCE HISTORY
+000180*    2026-08-12  JAC  ORIGINAL COPYBOOK - RESTART/CHECKPOINT
+000190*                     SUPPORT ADDED FOR LARGE BATCH RUNS.
+000200*    2026-08-19  JAC  ADDED CKP-RECORDS-PROCESSED, CKP-CONTROL-
+000210*                     TOTAL, AND CKP-AUDIT-SEQUENCE-NUMBER SO A
+000220*                     RESTART RUN CAN PICK THESE BACK UP FROM
+000230*                     THE LAST CHECKPOINT INSTEAD OF STARTING
+000240*                     THEM OVER AT ZERO.
+000250*    2026-08-20  JAC  ADDED CKP-REJECT-COUNT AND CKP-EXCEPTION-
+000260*                     COUNT SO A RESTART RUN CAN RESTORE THOSE
+000270*                     TWO THE SAME WAY THE OTHER RUNNING TOTALS
+000280*                     ABOVE ALREADY DO.
+000290*****************************************************************
+000300 01  MULTIPLY-CHECKPOINT-RECORD.
+000310     05  CKP-RUN-DATE                PIC 9(08).
+000320     05  CKP-RUN-TIME                PIC 9(08).
+000330     05  CKP-LAST-RECORD-NUMBER      PIC 9(07).
+000340     05  CKP-RECORDS-PROCESSED       PIC 9(07).
+000350     05  CKP-CONTROL-TOTAL           PIC S9(09)V9999.
+000360     05  CKP-AUDIT-SEQUENCE-NUMBER   PIC 9(07).
+000370     05  CKP-REJECT-COUNT            PIC 9(07).
+000380     05  CKP-EXCEPTION-COUNT         PIC 9(07).
+000390     05  FILLER                      PIC X(16).
