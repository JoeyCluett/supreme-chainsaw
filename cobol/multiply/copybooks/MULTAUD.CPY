@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  MULTAUD.CPY                                                  *
+000120*  MULTIPLY-AUDIT-RECORD - ONE RECORD PER CALCULATION PERFORMED *
+000130*  BY MULTCALC SO A GIVEN RESULT CAN BE TRACED BACK TO THE RUN  *
+000140*  AND INPUT PAIR THAT PRODUCED IT.  FIXED-BLOCK, 80 BYTES.     *
+000150*-----------------------------------------------------------------
+000160*  MAINTENANCE HISTORY
+000170*    2026-08-11  JAC  ORIGINAL COPYBOOK - AUDIT TRAIL ADDED.
+000180*    2026-08-18  JAC  ADDED AUD-OPERATION-CODE SO A LINE ON THE
+000190*                     AUDIT TRAIL SHOWS WHICH CALCULATION
+000200*                     (MULTIPLY, ADD, SUBTRACT, DIVIDE) PRODUCED
+000210*                     AUD-RESULT.
+000220*****************************************************************
+000230 01  MULTIPLY-AUDIT-RECORD.
+000240     05  AUD-RUN-DATE                PIC 9(08).
+000250     05  AUD-RUN-TIME                PIC 9(08).
+000260     05  AUD-SEQUENCE-NUMBER         PIC 9(07).
+000270     05  AUD-NUM1                    PIC S9(2)V99.
+000280     05  AUD-NUM2                    PIC S9(2)V99.
+000290     05  AUD-RESULT                  PIC S9(4)V9999.
+000300     05  AUD-OPERATION-CODE          PIC X(01).
+000310     05  FILLER                      PIC X(40).
