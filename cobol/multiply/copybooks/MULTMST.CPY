@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110*  MULTMST.CPY                                                  *
+000120*  MULTIPLY-RATE-MASTER-RECORD - ONE RATE PER ACCOUNT NUMBER.   *
+000130*  KEYED, INDEXED FILE; RTM-ACCOUNT-NUMBER IS THE RECORD KEY.   *
+000140*  FIXED-BLOCK, 80 BYTES.                                       *
+000150*-----------------------------------------------------------------
+000160*  MAINTENANCE HISTORY
+000170*    2026-08-17  JAC  ORIGINAL COPYBOOK - RATE MASTER LOOKUP
+000180*                     ADDED SO NUM2 CAN COME FROM AN ACCOUNT'S
+000190*                     RATE INSTEAD OF BEING HARDCODED ON THE
+000200*                     INPUT RECORD.
+000210*****************************************************************
+000220 01  MULTIPLY-RATE-MASTER-RECORD.
+000230     05  RTM-ACCOUNT-NUMBER          PIC 9(09).
+000240     05  RTM-RATE                    PIC S9(2)V99.
+000250     05  FILLER                      PIC X(67).
