@@ -1,19 +1,941 @@
-        IDENTIFICATION DIVISION.
-            PROGRAM-ID. multiply-program.
-            AUTHOR. Joey Cluett.
-
-        DATA DIVISION.
-            WORKING-STORAGE SECTION.
-                01 Num1   PIC S9(2)V99   VALUE ZEROS.
-                01 Num2   PIC S9(2)V99   VALUE ZEROS.
-                01 Result PIC S9(4)V9999 VALUE ZEROS.
-
-        PROCEDURE DIVISION.
-            CalculateResult.
-                ACCEPT Num1.
-                ACCEPT Num2.
-                MULTIPLY Num1 BY Num2 GIVING Result.
-                DISPLAY "Result is = ", Result.        
-        STOP RUN.
-
-
+000100******************************************************************
+000110* PROGRAM      : MULTCALC                                       *
+000120* DESCRIPTION  : BATCH ARITHMETIC CALCULATION PROGRAM.  READS   *
+000130*                PAIRS OF OPERANDS FROM A FIXED-BLOCK INPUT     *
+000140*                FILE AND CALCULATES A RESULT FOR EACH PAIR.    *
+000150******************************************************************
+000160* MAINTENANCE HISTORY
+000170*   DATE        INIT  DESCRIPTION
+000180*   ----------  ----  ----------------------------------------
+000190*   2026-08-09  JAC   ORIGINAL BATCH CONVERSION.  REPLACED THE
+000200*                     CONSOLE ACCEPT OF NUM1/NUM2 WITH A
+000210*                     SEQUENTIAL INPUT FILE (MULTIN) SO A FULL
+000220*                     DAY'S BATCH OF PAIRS CAN BE RUN UNATTENDED.
+000230*   2026-08-09  JAC   ADDED THE MULTRPT PRINT FILE.  REPLACED THE
+000240*                     DISPLAY OF EACH RESULT WITH A HEADED,
+000250*                     COLUMNAR REPORT CARRYING A RUN DATE AND AN
+000260*                     END-OF-REPORT LINE COUNT.
+000270*   2026-08-10  JAC   ADDED INPUT EDITING AND THE MULTREJ REJECT
+000280*                     FILE.  A NON-NUMERIC OR OUT-OF-RANGE
+000290*                     OPERAND NO LONGER STOPS THE RUN - THE
+000300*                     RECORD IS ROUTED TO MULTREJ WITH A REASON
+000310*                     CODE INSTEAD.
+000320*   2026-08-10  JAC   ADDED ON SIZE ERROR TRAPPING TO THE
+000330*                     MULTIPLY STATEMENT AND THE MULTEXC
+000340*                     EXCEPTION FILE SO AN OVERFLOWED RESULT IS
+000350*                     LOGGED INSTEAD OF SILENTLY TRUNCATED.
+000360*   2026-08-11  JAC   ADDED THE MULTAUD AUDIT TRAIL FILE.  EVERY
+000370*                     SUCCESSFUL CALCULATION NOW WRITES A DATED,
+000380*                     SEQUENCE-NUMBERED AUDIT RECORD.
+000390*   2026-08-12  JAC   ADDED THE MULTPARM CONTROL CARD AND THE
+000400*                     MULTCKPT CHECKPOINT FILE.  A CHECKPOINT IS
+000410*                     WRITTEN EVERY PRM-CHECKPOINT-INTERVAL INPUT
+000420*                     RECORDS; A NONZERO PRM-RESTART-RECORD-
+000430*                     NUMBER SKIPS THAT MANY RECORDS ON RERUN.
+000440*   2026-08-13  JAC   ADDED AN END-OF-RUN CONTROL-TOTAL SECTION
+000450*                     TO THE REPORT SHOWING RECORDS READ,
+000460*                     PROCESSED, AND REJECTED, PLUS A CONTROL
+000470*                     TOTAL EQUAL TO THE SUM OF RESULT SO THE
+000480*                     RUN CAN BE BALANCED.
+000490*   2026-08-14  JAC   ADDED MI-OPERATION-CODE SUPPORT SO A
+000500*                     RECORD CAN REQUEST MULTIPLY, ADD,
+000510*                     SUBTRACT, OR DIVIDE.  DIVIDE BY ZERO IS
+000520*                     ROUTED TO THE REJECT FILE RATHER THAN
+000530*                     ABENDING THE RUN.
+000540*   2026-08-17  JAC   ADDED THE MULTMST RATE MASTER FILE.  WHEN
+000550*                     AN INPUT RECORD ASKS FOR A LOOKUP, NUM2 IS
+000560*                     PULLED FROM THE MASTER BY ACCOUNT NUMBER
+000570*                     INSTEAD OF BEING CARRIED ON THE RECORD; AN
+000580*                     ACCOUNT NOT ON THE MASTER IS REJECTED.
+000590*   2026-08-18  JAC   REVIEW FIXES: THE NUM1/NUM2 RANGE EDIT NOW
+000600*                     APPLIES ONLY TO MULTIPLY, SINCE ADD/
+000610*                     SUBTRACT/DIVIDE HAVE NO RATE-LIKE RANGE TO
+000620*                     ENFORCE; ADDED REASON CODE 08 FOR AN
+000630*                     UNRECOGNIZED MI-RATE-SWITCH; THE EXCEPTION
+000640*                     LOG TEXT NO LONGER NAMES MULTIPLY
+000650*                     SPECIFICALLY; THE AUDIT RECORD AND REPORT
+000660*                     DETAIL LINE NOW CARRY THE OPERATION CODE;
+000670*                     A REASON-07 REJECT NOW CARRIES THE ACCOUNT
+000680*                     NUMBER THAT FAILED THE LOOKUP; THE RATE
+000690*                     MASTER OPEN IS NOW CHECKED FOR FAILURE; AND
+000700*                     A RESTART RUN NOW OPENS MULTAUD/MULTCKPT
+000710*                     EXTEND RATHER THAN OUTPUT SO A PRIOR RUN'S
+000720*                     RECORDS ARE NOT TRUNCATED.
+000730*   2026-08-19  JAC   REVIEW FIXES: A RESTART RUN NOW RESTORES
+000740*                     RECORDS-PROCESSED, THE CONTROL TOTAL, AND
+000750*                     THE AUDIT SEQUENCE NUMBER FROM THE LAST
+000760*                     CHECKPOINT RECORD INSTEAD OF STARTING THEM
+000770*                     AT ZERO, SO THE END-OF-RUN CONTROL TOTALS
+000780*                     BALANCE AND THE AUDIT TRAIL DOES NOT REUSE
+000790*                     SEQUENCE NUMBERS ACROSS A RESTART.  A
+000800*                     SPACE OR LOW-VALUE MI-RATE-SWITCH (A
+000810*                     PRE-EXISTING RECORD FROM BEFORE THAT FIELD
+000820*                     WAS ADDED) IS NOW TREATED AS "USE THE
+000830*                     RECORD'S OWN RATE" INSTEAD OF BEING
+000840*                     REJECTED, SO OLD RECORDS STAY BACKWARD
+000850*                     COMPATIBLE AS MULTINP.CPY'S OWN COMMENTS
+000860*                     PROMISE.
+000870*   2026-08-20  JAC   A RESTART ONLY KNOWS THE LAST CHECKPOINT
+000880*                     BOUNDARY, NOT THE TRUE ABEND POINT, SO ANY
+000890*                     RECORD PROCESSED BETWEEN THE TWO WAS BEING
+000900*                     RE-AUDITED (AND RE-COUNTED) A SECOND TIME
+000910*                     ONCE MULTAUD WAS RE-EXTENDED.  A RESTART
+000920*                     NOW BACKS MULTAUD OUT TO THE RESTORED AUDIT
+000930*                     SEQUENCE NUMBER (DROPPING ANYTHING PAST THE
+000940*                     LAST CHECKPOINT) BEFORE REPROCESSING BEGINS,
+000950*                     SO THOSE RECORDS ARE WRITTEN EXACTLY ONCE.
+000960*                     THE CHECKPOINT RECORD ALSO NOW CARRIES THE
+000970*                     REJECT AND EXCEPTION COUNTS SO THOSE TWO
+000980*                     RESTORE ON A RESTART THE SAME WAY RECORDS
+000990*                     PROCESSED AND THE CONTROL TOTAL ALREADY DID.
+001000*                     A SPACE OR LOW-VALUE MI-OPERATION-CODE (A
+001010*                     PRE-EXISTING RECORD FROM BEFORE THAT FIELD
+001020*                     WAS ADDED) NOW DEFAULTS TO MULTIPLY, THE
+001030*                     ONLY OPERATION THOSE RECORDS EVER MEANT,
+001040*                     INSTEAD OF BEING REJECTED AS AN INVALID
+001050*                     OPERATION CODE.
+001060******************************************************************
+001070 IDENTIFICATION DIVISION.
+001080 PROGRAM-ID.     MULTCALC.
+001090 AUTHOR.         JOEY CLUETT.
+001100 INSTALLATION.   ACCOUNTING SYSTEMS.
+001110 DATE-WRITTEN.   01/15/2026.
+001120 DATE-COMPILED.
+001130
+001140 ENVIRONMENT DIVISION.
+001150 INPUT-OUTPUT SECTION.
+001160 FILE-CONTROL.
+001170     SELECT MULTIPLY-CONTROL-FILE ASSIGN TO MULTPARM
+001180         ORGANIZATION IS SEQUENTIAL.
+001190
+001200     SELECT MULTIPLY-INPUT-FILE  ASSIGN TO MULTIN
+001210         ORGANIZATION IS SEQUENTIAL.
+001220
+001230     SELECT MULTIPLY-REPORT-FILE ASSIGN TO MULTRPT
+001240         ORGANIZATION IS SEQUENTIAL.
+001250
+001260     SELECT MULTIPLY-REJECT-FILE ASSIGN TO MULTREJ
+001270         ORGANIZATION IS SEQUENTIAL.
+001280
+001290     SELECT MULTIPLY-EXCEPT-FILE ASSIGN TO MULTEXC
+001300         ORGANIZATION IS SEQUENTIAL.
+001310
+001320     SELECT MULTIPLY-AUDIT-FILE  ASSIGN TO MULTAUD
+001330         ORGANIZATION IS SEQUENTIAL.
+001340
+001350     SELECT MULTIPLY-CHECKPOINT-FILE ASSIGN TO MULTCKPT
+001360         ORGANIZATION IS SEQUENTIAL.
+001370
+001380     SELECT MULTIPLY-AUDIT-BACKOUT-FILE ASSIGN TO MULTAUDT
+001390         ORGANIZATION IS SEQUENTIAL.
+001400
+001410     SELECT MULTIPLY-RATE-MASTER-FILE ASSIGN TO MULTMST
+001420         ORGANIZATION IS INDEXED
+001430         ACCESS MODE IS RANDOM
+001440         RECORD KEY IS RTM-ACCOUNT-NUMBER
+001450         FILE STATUS IS WS-MASTER-FILE-STATUS.
+001460
+001470 DATA DIVISION.
+001480 FILE SECTION.
+001490 FD  MULTIPLY-CONTROL-FILE
+001500     RECORDING MODE IS F
+001510     LABEL RECORDS ARE STANDARD
+001520     BLOCK CONTAINS 0 RECORDS.
+001530     COPY MULTPRM.
+001540
+001550 FD  MULTIPLY-INPUT-FILE
+001560     RECORDING MODE IS F
+001570     LABEL RECORDS ARE STANDARD
+001580     BLOCK CONTAINS 0 RECORDS.
+001590     COPY MULTINP.
+001600
+001610 FD  MULTIPLY-REPORT-FILE
+001620     RECORDING MODE IS F
+001630     LABEL RECORDS ARE STANDARD
+001640     BLOCK CONTAINS 0 RECORDS.
+001650     COPY MULTRPT.
+001660
+001670 FD  MULTIPLY-REJECT-FILE
+001680     RECORDING MODE IS F
+001690     LABEL RECORDS ARE STANDARD
+001700     BLOCK CONTAINS 0 RECORDS.
+001710     COPY MULTREJ.
+001720
+001730 FD  MULTIPLY-EXCEPT-FILE
+001740     RECORDING MODE IS F
+001750     LABEL RECORDS ARE STANDARD
+001760     BLOCK CONTAINS 0 RECORDS.
+001770     COPY MULTEXC.
+001780
+001790 FD  MULTIPLY-AUDIT-FILE
+001800     RECORDING MODE IS F
+001810     LABEL RECORDS ARE STANDARD
+001820     BLOCK CONTAINS 0 RECORDS.
+001830     COPY MULTAUD.
+001840
+001850 FD  MULTIPLY-CHECKPOINT-FILE
+001860     RECORDING MODE IS F
+001870     LABEL RECORDS ARE STANDARD
+001880     BLOCK CONTAINS 0 RECORDS.
+001890     COPY MULTCHK.
+001900
+001910 FD  MULTIPLY-AUDIT-BACKOUT-FILE
+001920     RECORDING MODE IS F
+001930     LABEL RECORDS ARE STANDARD
+001940     BLOCK CONTAINS 0 RECORDS.
+001950     COPY MULTAUD REPLACING
+001960         ==MULTIPLY-AUDIT-RECORD==
+001970         BY ==MULTIPLY-AUDIT-BACKOUT-RECORD==
+001980         ==AUD-RUN-DATE== BY ==AUDB-RUN-DATE==
+001990         ==AUD-RUN-TIME== BY ==AUDB-RUN-TIME==
+002000         ==AUD-SEQUENCE-NUMBER==
+002010         BY ==AUDB-SEQUENCE-NUMBER==
+002020         ==AUD-NUM1== BY ==AUDB-NUM1==
+002030         ==AUD-NUM2== BY ==AUDB-NUM2==
+002040         ==AUD-RESULT== BY ==AUDB-RESULT==
+002050         ==AUD-OPERATION-CODE==
+002060         BY ==AUDB-OPERATION-CODE==.
+002070
+002080 FD  MULTIPLY-RATE-MASTER-FILE
+002090     RECORDING MODE IS F
+002100     LABEL RECORDS ARE STANDARD
+002110     BLOCK CONTAINS 0 RECORDS.
+002120     COPY MULTMST.
+002130
+002140 WORKING-STORAGE SECTION.
+002150 77  WS-MASTER-FILE-STATUS       PIC X(02).
+002160 77  WS-EOF-SWITCH               PIC X(01)      VALUE 'N'.
+002170     88  END-OF-INPUT-FILE                      VALUE 'Y'.
+002180
+002190 77  WS-CHECKPOINT-EOF-SWITCH    PIC X(01)      VALUE 'N'.
+002200     88  END-OF-CHECKPOINT-FILE                 VALUE 'Y'.
+002210
+002220 77  WS-BACKOUT-EOF-SWITCH       PIC X(01)      VALUE 'N'.
+002230     88  END-OF-BACKOUT-FILE                    VALUE 'Y'.
+002240
+002250 77  WS-BACKOUT-COUNTER          PIC 9(07) COMP VALUE ZERO.
+002260
+002270 77  WS-VALID-SWITCH             PIC X(01)      VALUE 'Y'.
+002280     88  VALID-INPUT-RECORD                     VALUE 'Y'.
+002290     88  INVALID-INPUT-RECORD                   VALUE 'N'.
+002300
+002310 77  NUM1                        PIC S9(2)V99   VALUE ZEROS.
+002320 77  NUM2                        PIC S9(2)V99   VALUE ZEROS.
+002330 77  RESULT                      PIC S9(4)V9999 VALUE ZEROS.
+002340
+002350 77  WS-MIN-OPERAND              PIC S9(2)V99   VALUE +00.01.
+002360 77  WS-MAX-OPERAND              PIC S9(2)V99   VALUE +99.99.
+002370
+002380 77  WS-RUN-DATE-YYYYMMDD        PIC 9(08)      VALUE ZEROS.
+002390 77  WS-RUN-TIME-HHMMSS          PIC 9(08)      VALUE ZEROS.
+002400 77  WS-LINE-COUNT               PIC 9(07) COMP VALUE ZERO.
+002410 77  WS-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+002420 77  WS-EXCEPTION-COUNT          PIC 9(07) COMP VALUE ZERO.
+002430 77  WS-AUDIT-SEQUENCE-NUMBER    PIC 9(07) COMP VALUE ZERO.
+002440 77  WS-RECORDS-PROCESSED        PIC 9(07) COMP VALUE ZERO.
+002450 77  WS-CONTROL-TOTAL            PIC S9(09)V9999 VALUE ZEROS.
+002460
+002470 77  WS-RESTART-RECORD-NUMBER    PIC 9(07) COMP VALUE ZERO.
+002480 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE ZERO.
+002490 77  WS-INPUT-RECORD-COUNT       PIC 9(07) COMP VALUE ZERO.
+002500 77  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE ZERO.
+002510 77  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+002520
+002530 01  WS-HEADING-LINE.
+002540     05  FILLER                  PIC X(24) VALUE
+002550         "MULTCALC CALCULATION RPT".
+002560     05  FILLER                  PIC X(10) VALUE "  RUN DATE".
+002570     05  FILLER                  PIC X(02) VALUE ": ".
+002580     05  WS-HDG-RUN-DATE         PIC X(10).
+002590     05  FILLER                  PIC X(86) VALUE SPACES.
+002600
+002610 01  WS-COLUMN-HEADING-LINE.
+002620     05  FILLER                  PIC X(05) VALUE SPACES.
+002630     05  FILLER                  PIC X(10) VALUE "NUM1".
+002640     05  FILLER                  PIC X(05) VALUE SPACES.
+002650     05  FILLER                  PIC X(10) VALUE "NUM2".
+002660     05  FILLER                  PIC X(05) VALUE SPACES.
+002670     05  FILLER                  PIC X(12) VALUE "RESULT".
+002680     05  FILLER                  PIC X(03) VALUE SPACES.
+002690     05  FILLER                  PIC X(02) VALUE "OP".
+002700     05  FILLER                  PIC X(80) VALUE SPACES.
+002710
+002720 01  WS-DETAIL-LINE.
+002730     05  FILLER                  PIC X(05) VALUE SPACES.
+002740     05  WS-DTL-NUM1             PIC ZZ9.99-.
+002750     05  FILLER                  PIC X(08) VALUE SPACES.
+002760     05  WS-DTL-NUM2             PIC ZZ9.99-.
+002770     05  FILLER                  PIC X(08) VALUE SPACES.
+002780     05  WS-DTL-RESULT           PIC ZZZZ9.9999-.
+002790     05  FILLER                  PIC X(05) VALUE SPACES.
+002800     05  WS-DTL-OPERATION-CODE   PIC X(01).
+002810     05  FILLER                  PIC X(80) VALUE SPACES.
+002820
+002830 01  WS-TOTAL-LINE.
+002840     05  FILLER                  PIC X(05) VALUE SPACES.
+002850     05  FILLER                  PIC X(25) VALUE
+002860         "TOTAL LINES ON REPORT :".
+002870     05  WS-TOT-LINE-COUNT       PIC ZZZ,ZZ9.
+002880     05  FILLER                  PIC X(95) VALUE SPACES.
+002890
+002900 01  WS-CTL-HEADING-LINE.
+002910     05  FILLER                  PIC X(05) VALUE SPACES.
+002920     05  FILLER                  PIC X(21) VALUE
+002930         "*** CONTROL TOTALS **".
+002940     05  FILLER                  PIC X(106) VALUE SPACES.
+002950
+002960 01  WS-CTL-READ-LINE.
+002970     05  FILLER                  PIC X(05) VALUE SPACES.
+002980     05  FILLER                  PIC X(25) VALUE
+002990         "RECORDS READ           :".
+003000     05  WS-CTL-RECORDS-READ     PIC ZZZ,ZZ9.
+003010     05  FILLER                  PIC X(95) VALUE SPACES.
+003020
+003030 01  WS-CTL-PROCESSED-LINE.
+003040     05  FILLER                  PIC X(05) VALUE SPACES.
+003050     05  FILLER                  PIC X(25) VALUE
+003060         "RECORDS PROCESSED      :".
+003070     05  WS-CTL-RECORDS-PROCESSED PIC ZZZ,ZZ9.
+003080     05  FILLER                  PIC X(95) VALUE SPACES.
+003090
+003100 01  WS-CTL-REJECTED-LINE.
+003110     05  FILLER                  PIC X(05) VALUE SPACES.
+003120     05  FILLER                  PIC X(25) VALUE
+003130         "RECORDS REJECTED       :".
+003140     05  WS-CTL-RECORDS-REJECTED PIC ZZZ,ZZ9.
+003150     05  FILLER                  PIC X(95) VALUE SPACES.
+003160
+003170 01  WS-CTL-EXCEPTION-LINE.
+003180     05  FILLER                  PIC X(05) VALUE SPACES.
+003190     05  FILLER                  PIC X(25) VALUE
+003200         "RECORDS IN EXCEPTION   :".
+003210     05  WS-CTL-RECORDS-EXCEPTION PIC ZZZ,ZZ9.
+003220     05  FILLER                  PIC X(95) VALUE SPACES.
+003230
+003240 01  WS-CTL-TOTAL-LINE.
+003250     05  FILLER                  PIC X(05) VALUE SPACES.
+003260     05  FILLER                  PIC X(25) VALUE
+003270         "CONTROL TOTAL (RESULT) :".
+003280     05  WS-CTL-CONTROL-TOTAL    PIC ZZZ,ZZZ,ZZ9.9999-.
+003290     05  FILLER                  PIC X(85) VALUE SPACES.
+003300
+003310 PROCEDURE DIVISION.
+003320******************************************************************
+003330* 0000-MAINLINE - CONTROLS THE OVERALL FLOW OF THE RUN.         *
+003340******************************************************************
+003350 0000-MAINLINE.
+003360     PERFORM 1000-INITIALIZE
+003370         THRU 1000-INITIALIZE-EXIT.
+003380
+003390     PERFORM 2000-PROCESS-RECORDS
+003400         THRU 2000-PROCESS-RECORDS-EXIT
+003410         UNTIL END-OF-INPUT-FILE.
+003420
+003430     PERFORM 8000-TERMINATE
+003440         THRU 8000-TERMINATE-EXIT.
+003450
+003460     GO TO 9999-EXIT.
+003470
+003480******************************************************************
+003490* 1000-INITIALIZE - READS THE CONTROL CARD, OPENS FILES, WRITES *
+003500*                   THE REPORT HEADING, SKIPS TO THE RESTART    *
+003510*                   POINT IF ONE WAS SUPPLIED, AND PRIMES THE   *
+003520*                   READ LOOP.                                  *
+003530******************************************************************
+003540 1000-INITIALIZE.
+003550     PERFORM 1050-READ-CONTROL-CARD
+003560         THRU 1050-READ-CONTROL-CARD-EXIT.
+003570
+003580     OPEN INPUT  MULTIPLY-INPUT-FILE.
+003590     OPEN OUTPUT MULTIPLY-REPORT-FILE.
+003600     OPEN OUTPUT MULTIPLY-REJECT-FILE.
+003610     OPEN OUTPUT MULTIPLY-EXCEPT-FILE.
+003620
+003630     IF WS-RESTART-RECORD-NUMBER > ZERO
+003640         PERFORM 1120-RESTORE-CHECKPOINT-TOTALS
+003650             THRU 1120-RESTORE-CHECKPOINT-TOTALS-EXIT
+003660         PERFORM 1140-BACKOUT-AUDIT-FILE
+003670             THRU 1140-BACKOUT-AUDIT-FILE-EXIT
+003680         OPEN EXTEND MULTIPLY-CHECKPOINT-FILE
+003690     ELSE
+003700         OPEN OUTPUT MULTIPLY-AUDIT-FILE
+003710         OPEN OUTPUT MULTIPLY-CHECKPOINT-FILE
+003720     END-IF.
+003730
+003740     OPEN INPUT  MULTIPLY-RATE-MASTER-FILE.
+003750
+003760     IF WS-MASTER-FILE-STATUS NOT = "00"
+003770         DISPLAY "MULTMST OPEN FAILED - FILE STATUS "
+003780             WS-MASTER-FILE-STATUS
+003790         MOVE 16 TO RETURN-CODE
+003800         STOP RUN
+003810     END-IF.
+003820
+003830     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+003840     ACCEPT WS-RUN-TIME-HHMMSS   FROM TIME.
+003850
+003860     PERFORM 2500-WRITE-REPORT-HEADING
+003870         THRU 2500-WRITE-REPORT-HEADING-EXIT.
+003880
+003890     IF WS-RESTART-RECORD-NUMBER > ZERO
+003900         PERFORM 1100-SKIP-TO-RESTART-POINT
+003910             THRU 1100-SKIP-TO-RESTART-POINT-EXIT
+003920     END-IF.
+003930
+003940     PERFORM 2100-READ-INPUT-RECORD
+003950         THRU 2100-READ-INPUT-RECORD-EXIT.
+003960 1000-INITIALIZE-EXIT.
+003970     EXIT.
+003980
+003990******************************************************************
+004000* 1050-READ-CONTROL-CARD - READS THE ONE-RECORD SYSIN PARAMETER *
+004010*                          CARD.  DEFAULTS TO A COLD START WITH *
+004020*                          A 1000-RECORD CHECKPOINT INTERVAL IF *
+004030*                          THE CARD IS MISSING OR BLANK.        *
+004040******************************************************************
+004050 1050-READ-CONTROL-CARD.
+004060     MOVE ZERO TO WS-RESTART-RECORD-NUMBER.
+004070     MOVE 1000 TO WS-CHECKPOINT-INTERVAL.
+004080
+004090     OPEN INPUT MULTIPLY-CONTROL-FILE.
+004100
+004110     READ MULTIPLY-CONTROL-FILE
+004120         AT END
+004130             CONTINUE
+004140         NOT AT END
+004150             MOVE PRM-RESTART-RECORD-NUMBER TO
+004160                 WS-RESTART-RECORD-NUMBER
+004170             IF PRM-CHECKPOINT-INTERVAL > ZERO
+004180                 MOVE PRM-CHECKPOINT-INTERVAL TO
+004190                     WS-CHECKPOINT-INTERVAL
+004200             END-IF
+004210     END-READ.
+004220
+004230     CLOSE MULTIPLY-CONTROL-FILE.
+004240 1050-READ-CONTROL-CARD-EXIT.
+004250     EXIT.
+004260
+004270******************************************************************
+004280* 1100-SKIP-TO-RESTART-POINT - RE-READS AND DISCARDS INPUT      *
+004290*                              RECORDS ALREADY PROCESSED BY A   *
+004300*                              PRIOR RUN.                       *
+004310******************************************************************
+004320 1100-SKIP-TO-RESTART-POINT.
+004330     PERFORM 2100-READ-INPUT-RECORD
+004340         THRU 2100-READ-INPUT-RECORD-EXIT
+004350         UNTIL END-OF-INPUT-FILE
+004360         OR WS-INPUT-RECORD-COUNT >= WS-RESTART-RECORD-NUMBER.
+004370 1100-SKIP-TO-RESTART-POINT-EXIT.
+004380     EXIT.
+004390
+004400******************************************************************
+004410* 1120-RESTORE-CHECKPOINT-TOTALS - ON A RESTART, READS MULTCKPT  *
+004420*                                  INPUT TO PICK UP RECORDS-     *
+004430*                                  PROCESSED, THE CONTROL TOTAL, *
+004440*                                  THE REJECT/EXCEPTION COUNTS,  *
+004450*                                  AND THE AUDIT SEQUENCE NUMBER *
+004460*                                  FROM THE LAST CHECKPOINT      *
+004470*                                  BEFORE MULTAUD IS BACKED OUT  *
+004480*                                  TO THAT POINT FOR THIS RUN.   *
+004490******************************************************************
+004500 1120-RESTORE-CHECKPOINT-TOTALS.
+004510     OPEN INPUT MULTIPLY-CHECKPOINT-FILE.
+004520
+004530     PERFORM 1130-READ-CHECKPOINT-RECORD
+004540         THRU 1130-READ-CHECKPOINT-RECORD-EXIT
+004550         UNTIL END-OF-CHECKPOINT-FILE.
+004560
+004570     CLOSE MULTIPLY-CHECKPOINT-FILE.
+004580 1120-RESTORE-CHECKPOINT-TOTALS-EXIT.
+004590     EXIT.
+004600
+004610******************************************************************
+004620* 1130-READ-CHECKPOINT-RECORD - READS ONE MULTCKPT RECORD; THE   *
+004630*                               LAST ONE READ BEFORE END OF FILE *
+004640*                               IS THE MOST RECENT CHECKPOINT.   *
+004650******************************************************************
+004660 1130-READ-CHECKPOINT-RECORD.
+004670     READ MULTIPLY-CHECKPOINT-FILE
+004680         AT END
+004690             SET END-OF-CHECKPOINT-FILE TO TRUE
+004700         NOT AT END
+004710             MOVE CKP-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+004720             MOVE CKP-CONTROL-TOTAL     TO WS-CONTROL-TOTAL
+004730             MOVE CKP-REJECT-COUNT      TO WS-REJECT-COUNT
+004740             MOVE CKP-EXCEPTION-COUNT   TO WS-EXCEPTION-COUNT
+004750             MOVE CKP-AUDIT-SEQUENCE-NUMBER
+004760                 TO WS-AUDIT-SEQUENCE-NUMBER
+004770     END-READ.
+004780 1130-READ-CHECKPOINT-RECORD-EXIT.
+004790     EXIT.
+004800
+004810******************************************************************
+004820* 1140-BACKOUT-AUDIT-FILE - THE RESTORED AUDIT SEQUENCE NUMBER   *
+004830*                           ONLY REACHES AS FAR AS THE LAST      *
+004840*                           CHECKPOINT, NOT THE TRUE ABEND       *
+004850*                           POINT, SINCE A CHECKPOINT IS ONLY    *
+004860*                           WRITTEN EVERY WS-CHECKPOINT-INTERVAL *
+004870*                           RECORDS.  ANY MULTAUD RECORD PAST    *
+004880*                           THAT SEQUENCE NUMBER WAS WRITTEN BY  *
+004890*                           THE ABENDED RUN AND IS ABOUT TO BE   *
+004900*                           REPROCESSED (AND RE-AUDITED) BY THIS *
+004910*                           ONE, SO IT IS COPIED OUT TO A WORK   *
+004920*                           FILE AND MULTAUD IS REBUILT FROM     *
+004930*                           JUST THE GOOD PREFIX BEFORE          *
+004940*                           PROCESSING RESUMES - OTHERWISE THOSE *
+004950*                           RECORDS WOULD BE WRITTEN TWICE.      *
+004960******************************************************************
+004970 1140-BACKOUT-AUDIT-FILE.
+004980     OPEN INPUT  MULTIPLY-AUDIT-FILE.
+004990     OPEN OUTPUT MULTIPLY-AUDIT-BACKOUT-FILE.
+005000
+005010     PERFORM 1150-COPY-TO-BACKOUT
+005020         THRU 1150-COPY-TO-BACKOUT-EXIT
+005030         VARYING WS-BACKOUT-COUNTER FROM 1 BY 1
+005040         UNTIL WS-BACKOUT-COUNTER > WS-AUDIT-SEQUENCE-NUMBER.
+005050
+005060     CLOSE MULTIPLY-AUDIT-FILE.
+005070     CLOSE MULTIPLY-AUDIT-BACKOUT-FILE.
+005080
+005090     OPEN INPUT  MULTIPLY-AUDIT-BACKOUT-FILE.
+005100     OPEN OUTPUT MULTIPLY-AUDIT-FILE.
+005110
+005120     PERFORM 1160-COPY-FROM-BACKOUT
+005130         THRU 1160-COPY-FROM-BACKOUT-EXIT
+005140         UNTIL END-OF-BACKOUT-FILE.
+005150
+005160     CLOSE MULTIPLY-AUDIT-BACKOUT-FILE.
+005170 1140-BACKOUT-AUDIT-FILE-EXIT.
+005180     EXIT.
+005190
+005200******************************************************************
+005210* 1150-COPY-TO-BACKOUT - COPIES ONE RECORD FROM THE PRIOR RUN'S  *
+005220*                        MULTAUD OUT TO THE WORK FILE.           *
+005230******************************************************************
+005240 1150-COPY-TO-BACKOUT.
+005250     READ MULTIPLY-AUDIT-FILE
+005260         AT END
+005270             CONTINUE
+005280         NOT AT END
+005290             WRITE MULTIPLY-AUDIT-BACKOUT-RECORD
+005300                 FROM MULTIPLY-AUDIT-RECORD
+005310     END-READ.
+005320 1150-COPY-TO-BACKOUT-EXIT.
+005330     EXIT.
+005340
+005350******************************************************************
+005360* 1160-COPY-FROM-BACKOUT - COPIES ONE RECORD FROM THE WORK FILE  *
+005370*                          BACK INTO A FRESHLY OPENED MULTAUD.   *
+005380******************************************************************
+005390 1160-COPY-FROM-BACKOUT.
+005400     READ MULTIPLY-AUDIT-BACKOUT-FILE
+005410         AT END
+005420             SET END-OF-BACKOUT-FILE TO TRUE
+005430         NOT AT END
+005440             WRITE MULTIPLY-AUDIT-RECORD
+005450                 FROM MULTIPLY-AUDIT-BACKOUT-RECORD
+005460     END-READ.
+005470 1160-COPY-FROM-BACKOUT-EXIT.
+005480     EXIT.
+005490
+005500******************************************************************
+005510* 2000-PROCESS-RECORDS - VALIDATES ONE PAIR, CALCULATES OR      *
+005520*                        REJECTS IT, CHECKPOINTS IF DUE, AND    *
+005530*                        READS THE NEXT.                        *
+005540******************************************************************
+005550 2000-PROCESS-RECORDS.
+005560     PERFORM 2200-VALIDATE-INPUT-RECORD
+005570         THRU 2200-VALIDATE-INPUT-RECORD-EXIT.
+005580
+005590     IF VALID-INPUT-RECORD
+005600         MOVE MI-NUM1 TO NUM1
+005610
+005620         IF MI-LOOKUP-RATE-FROM-MASTER
+005630             PERFORM 2160-LOOKUP-RATE-FROM-MASTER
+005640                 THRU 2160-LOOKUP-RATE-FROM-MASTER-EXIT
+005650         ELSE
+005660             MOVE MI-NUM2 TO NUM2
+005670         END-IF
+005680     END-IF.
+005690
+005700     IF VALID-INPUT-RECORD
+005710         EVALUATE TRUE
+005720             WHEN MI-OPERATION-MULTIPLY
+005730                 PERFORM 2300-CALCULATE-MULTIPLY
+005740                     THRU 2300-CALCULATE-MULTIPLY-EXIT
+005750             WHEN MI-OPERATION-ADD
+005760                 PERFORM 2310-CALCULATE-ADD
+005770                     THRU 2310-CALCULATE-ADD-EXIT
+005780             WHEN MI-OPERATION-SUBTRACT
+005790                 PERFORM 2320-CALCULATE-SUBTRACT
+005800                     THRU 2320-CALCULATE-SUBTRACT-EXIT
+005810             WHEN MI-OPERATION-DIVIDE
+005820                 PERFORM 2330-CALCULATE-DIVIDE
+005830                     THRU 2330-CALCULATE-DIVIDE-EXIT
+005840         END-EVALUATE
+005850     ELSE
+005860         PERFORM 2700-WRITE-REJECT-RECORD
+005870             THRU 2700-WRITE-REJECT-RECORD-EXIT
+005880     END-IF.
+005890
+005900     PERFORM 2900-WRITE-CHECKPOINT-RECORD
+005910         THRU 2900-WRITE-CHECKPOINT-RECORD-EXIT.
+005920
+005930     PERFORM 2100-READ-INPUT-RECORD
+005940         THRU 2100-READ-INPUT-RECORD-EXIT.
+005950 2000-PROCESS-RECORDS-EXIT.
+005960     EXIT.
+005970
+005980******************************************************************
+005990* 2100-READ-INPUT-RECORD - READS THE NEXT PAIR, COUNTS IT, AND  *
+006000*                          SETS EOF.                             *
+006010******************************************************************
+006020 2100-READ-INPUT-RECORD.
+006030     READ MULTIPLY-INPUT-FILE
+006040         AT END
+006050             MOVE 'Y' TO WS-EOF-SWITCH
+006060         NOT AT END
+006070             ADD 1 TO WS-INPUT-RECORD-COUNT
+006080     END-READ.
+006090 2100-READ-INPUT-RECORD-EXIT.
+006100     EXIT.
+006110
+006120******************************************************************
+006130* 2160-LOOKUP-RATE-FROM-MASTER - LOOKS UP NUM2 ON THE RATE       *
+006140*                                MASTER BY ACCOUNT NUMBER WHEN   *
+006150*                                THE INPUT RECORD ASKS FOR IT.   *
+006160*                                AN ACCOUNT NOT FOUND REJECTS    *
+006170*                                THE RECORD.                     *
+006180******************************************************************
+006190 2160-LOOKUP-RATE-FROM-MASTER.
+006200     MOVE MI-ACCOUNT-NUMBER TO RTM-ACCOUNT-NUMBER.
+006210
+006220     READ MULTIPLY-RATE-MASTER-FILE
+006230         INVALID KEY
+006240             MOVE 07                     TO REJ-REASON-CODE
+006250             MOVE "ACCOUNT NOT ON RATE MASTER" TO REJ-REASON-TEXT
+006260             MOVE MI-ACCOUNT-NUMBER      TO REJ-ACCOUNT-NUMBER
+006270             SET INVALID-INPUT-RECORD TO TRUE
+006280         NOT INVALID KEY
+006290             MOVE RTM-RATE TO NUM2
+006300     END-READ.
+006310 2160-LOOKUP-RATE-FROM-MASTER-EXIT.
+006320     EXIT.
+006330
+006340******************************************************************
+006350* 2200-VALIDATE-INPUT-RECORD - EDITS THE OPERANDS BEFORE THE    *
+006360*                              MULTIPLY.  SETS WS-VALID-SWITCH  *
+006370*                              AND, WHEN INVALID, THE REJECT    *
+006380*                              REASON CODE/TEXT.                *
+006390******************************************************************
+006400 2200-VALIDATE-INPUT-RECORD.
+006410     SET VALID-INPUT-RECORD TO TRUE.
+006420
+006430     IF MI-NUM1 NOT NUMERIC
+006440         MOVE 01                     TO REJ-REASON-CODE
+006450         MOVE "NUM1 NOT NUMERIC"      TO REJ-REASON-TEXT
+006460         SET INVALID-INPUT-RECORD TO TRUE
+006470     ELSE
+006480     IF NOT MI-LOOKUP-RATE-FROM-MASTER AND MI-NUM2 NOT NUMERIC
+006490         MOVE 02                     TO REJ-REASON-CODE
+006500         MOVE "NUM2 NOT NUMERIC"      TO REJ-REASON-TEXT
+006510         SET INVALID-INPUT-RECORD TO TRUE
+006520     ELSE
+006530     IF MI-OPERATION-MULTIPLY
+006540             AND (MI-NUM1 < WS-MIN-OPERAND
+006550             OR MI-NUM1 > WS-MAX-OPERAND)
+006560         MOVE 03                     TO REJ-REASON-CODE
+006570         MOVE "NUM1 OUT OF RANGE"     TO REJ-REASON-TEXT
+006580         SET INVALID-INPUT-RECORD TO TRUE
+006590     ELSE
+006600     IF MI-OPERATION-MULTIPLY
+006610             AND NOT MI-LOOKUP-RATE-FROM-MASTER
+006620             AND (MI-NUM2 < WS-MIN-OPERAND
+006630             OR MI-NUM2 > WS-MAX-OPERAND)
+006640         MOVE 04                     TO REJ-REASON-CODE
+006650         MOVE "NUM2 OUT OF RANGE"     TO REJ-REASON-TEXT
+006660         SET INVALID-INPUT-RECORD TO TRUE
+006670     ELSE
+006680     IF NOT MI-OPERATION-MULTIPLY AND NOT MI-OPERATION-ADD
+006690             AND NOT MI-OPERATION-SUBTRACT
+006700             AND NOT MI-OPERATION-DIVIDE
+006710         MOVE 05                     TO REJ-REASON-CODE
+006720         MOVE "INVALID OPERATION CODE" TO REJ-REASON-TEXT
+006730         SET INVALID-INPUT-RECORD TO TRUE
+006740     ELSE
+006750     IF NOT MI-LOOKUP-RATE-FROM-MASTER AND NOT MI-USE-RECORD-RATE
+006760         MOVE 08                       TO REJ-REASON-CODE
+006770         MOVE "INVALID RATE SWITCH"    TO REJ-REASON-TEXT
+006780         SET INVALID-INPUT-RECORD TO TRUE
+006790     END-IF END-IF END-IF END-IF END-IF END-IF.
+006800 2200-VALIDATE-INPUT-RECORD-EXIT.
+006810     EXIT.
+006820
+006830******************************************************************
+006840* 2300-CALCULATE-MULTIPLY - MULTIPLIES NUM1 BY NUM2.            *
+006850******************************************************************
+006860 2300-CALCULATE-MULTIPLY.
+006870     MULTIPLY NUM1 BY NUM2 GIVING RESULT
+006880         ON SIZE ERROR
+006890             PERFORM 2800-WRITE-EXCEPTION-RECORD
+006900                 THRU 2800-WRITE-EXCEPTION-RECORD-EXIT
+006910         NOT ON SIZE ERROR
+006920             PERFORM 2600-WRITE-DETAIL-LINE
+006930                 THRU 2600-WRITE-DETAIL-LINE-EXIT
+006940             PERFORM 2650-WRITE-AUDIT-RECORD
+006950                 THRU 2650-WRITE-AUDIT-RECORD-EXIT
+006960     END-MULTIPLY.
+006970 2300-CALCULATE-MULTIPLY-EXIT.
+006980     EXIT.
+006990
+007000******************************************************************
+007010* 2310-CALCULATE-ADD - ADDS NUM1 AND NUM2.                      *
+007020******************************************************************
+007030 2310-CALCULATE-ADD.
+007040     ADD NUM1 TO NUM2 GIVING RESULT
+007050         ON SIZE ERROR
+007060             PERFORM 2800-WRITE-EXCEPTION-RECORD
+007070                 THRU 2800-WRITE-EXCEPTION-RECORD-EXIT
+007080         NOT ON SIZE ERROR
+007090             PERFORM 2600-WRITE-DETAIL-LINE
+007100                 THRU 2600-WRITE-DETAIL-LINE-EXIT
+007110             PERFORM 2650-WRITE-AUDIT-RECORD
+007120                 THRU 2650-WRITE-AUDIT-RECORD-EXIT
+007130     END-ADD.
+007140 2310-CALCULATE-ADD-EXIT.
+007150     EXIT.
+007160
+007170******************************************************************
+007180* 2320-CALCULATE-SUBTRACT - SUBTRACTS NUM2 FROM NUM1.           *
+007190******************************************************************
+007200 2320-CALCULATE-SUBTRACT.
+007210     SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+007220         ON SIZE ERROR
+007230             PERFORM 2800-WRITE-EXCEPTION-RECORD
+007240                 THRU 2800-WRITE-EXCEPTION-RECORD-EXIT
+007250         NOT ON SIZE ERROR
+007260             PERFORM 2600-WRITE-DETAIL-LINE
+007270                 THRU 2600-WRITE-DETAIL-LINE-EXIT
+007280             PERFORM 2650-WRITE-AUDIT-RECORD
+007290                 THRU 2650-WRITE-AUDIT-RECORD-EXIT
+007300     END-SUBTRACT.
+007310 2320-CALCULATE-SUBTRACT-EXIT.
+007320     EXIT.
+007330
+007340******************************************************************
+007350* 2330-CALCULATE-DIVIDE - DIVIDES NUM1 BY NUM2.  A ZERO DIVISOR *
+007360*                         IS ROUTED TO THE REJECT FILE RATHER   *
+007370*                         THAN ATTEMPTING THE DIVIDE.           *
+007380******************************************************************
+007390 2330-CALCULATE-DIVIDE.
+007400     IF NUM2 = ZERO
+007410         MOVE 06                  TO REJ-REASON-CODE
+007420         MOVE "DIVIDE BY ZERO"     TO REJ-REASON-TEXT
+007430         PERFORM 2700-WRITE-REJECT-RECORD
+007440             THRU 2700-WRITE-REJECT-RECORD-EXIT
+007450     ELSE
+007460         DIVIDE NUM1 BY NUM2 GIVING RESULT
+007470             ON SIZE ERROR
+007480                 PERFORM 2800-WRITE-EXCEPTION-RECORD
+007490                     THRU 2800-WRITE-EXCEPTION-RECORD-EXIT
+007500             NOT ON SIZE ERROR
+007510                 PERFORM 2600-WRITE-DETAIL-LINE
+007520                     THRU 2600-WRITE-DETAIL-LINE-EXIT
+007530                 PERFORM 2650-WRITE-AUDIT-RECORD
+007540                     THRU 2650-WRITE-AUDIT-RECORD-EXIT
+007550         END-DIVIDE
+007560     END-IF.
+007570 2330-CALCULATE-DIVIDE-EXIT.
+007580     EXIT.
+007590
+007600******************************************************************
+007610* 2500-WRITE-REPORT-HEADING - WRITES THE RUN-DATE HEADING AND   *
+007620*                             THE COLUMN HEADER LINE.           *
+007630******************************************************************
+007640 2500-WRITE-REPORT-HEADING.
+007650     MOVE WS-RUN-DATE-YYYYMMDD(5:2) TO WS-HDG-RUN-DATE(1:2).
+007660     MOVE "/"                       TO WS-HDG-RUN-DATE(3:1).
+007670     MOVE WS-RUN-DATE-YYYYMMDD(7:2) TO WS-HDG-RUN-DATE(4:2).
+007680     MOVE "/"                       TO WS-HDG-RUN-DATE(6:1).
+007690     MOVE WS-RUN-DATE-YYYYMMDD(1:4) TO WS-HDG-RUN-DATE(7:4).
+007700
+007710     MOVE '1'            TO RPT-CARRIAGE-CONTROL.
+007720     MOVE WS-HEADING-LINE TO RPT-LINE-IMAGE.
+007730     WRITE MULTIPLY-REPORT-RECORD.
+007740     ADD 1 TO WS-LINE-COUNT.
+007750
+007760     MOVE ' '                    TO RPT-CARRIAGE-CONTROL.
+007770     MOVE WS-COLUMN-HEADING-LINE TO RPT-LINE-IMAGE.
+007780     WRITE MULTIPLY-REPORT-RECORD.
+007790     ADD 1 TO WS-LINE-COUNT.
+007800 2500-WRITE-REPORT-HEADING-EXIT.
+007810     EXIT.
+007820
+007830******************************************************************
+007840* 2600-WRITE-DETAIL-LINE - FORMATS AND WRITES ONE DETAIL LINE.  *
+007850******************************************************************
+007860 2600-WRITE-DETAIL-LINE.
+007870     MOVE NUM1             TO WS-DTL-NUM1.
+007880     MOVE NUM2             TO WS-DTL-NUM2.
+007890     MOVE RESULT           TO WS-DTL-RESULT.
+007900     MOVE MI-OPERATION-CODE TO WS-DTL-OPERATION-CODE.
+007910
+007920     MOVE ' '             TO RPT-CARRIAGE-CONTROL.
+007930     MOVE WS-DETAIL-LINE  TO RPT-LINE-IMAGE.
+007940     WRITE MULTIPLY-REPORT-RECORD.
+007950     ADD 1 TO WS-LINE-COUNT.
+007960 2600-WRITE-DETAIL-LINE-EXIT.
+007970     EXIT.
+007980
+007990******************************************************************
+008000* 2650-WRITE-AUDIT-RECORD - LOGS ONE SUCCESSFUL CALCULATION TO  *
+008010*                           THE MULTAUD AUDIT TRAIL.            *
+008020******************************************************************
+008030 2650-WRITE-AUDIT-RECORD.
+008040     ADD 1 TO WS-AUDIT-SEQUENCE-NUMBER.
+008050     ADD 1 TO WS-RECORDS-PROCESSED.
+008060     ADD RESULT TO WS-CONTROL-TOTAL.
+008070
+008080     MOVE WS-RUN-DATE-YYYYMMDD     TO AUD-RUN-DATE.
+008090     MOVE WS-RUN-TIME-HHMMSS       TO AUD-RUN-TIME.
+008100     MOVE WS-AUDIT-SEQUENCE-NUMBER TO AUD-SEQUENCE-NUMBER.
+008110     MOVE NUM1                     TO AUD-NUM1.
+008120     MOVE NUM2                     TO AUD-NUM2.
+008130     MOVE RESULT                   TO AUD-RESULT.
+008140     MOVE MI-OPERATION-CODE        TO AUD-OPERATION-CODE.
+008150
+008160     WRITE MULTIPLY-AUDIT-RECORD.
+008170 2650-WRITE-AUDIT-RECORD-EXIT.
+008180     EXIT.
+008190
+008200******************************************************************
+008210* 2700-WRITE-REJECT-RECORD - WRITES THE FAILING RECORD, RAW,    *
+008220*                            TO MULTREJ WITH ITS REASON CODE.   *
+008230******************************************************************
+008240 2700-WRITE-REJECT-RECORD.
+008250     MOVE MI-NUM1 TO REJ-NUM1-RAW.
+008260     MOVE MI-NUM2 TO REJ-NUM2-RAW.
+008270     IF REJ-REASON-CODE NOT = 07
+008280         MOVE MI-ACCOUNT-NUMBER TO REJ-ACCOUNT-NUMBER
+008290     END-IF.
+008300
+008310     WRITE MULTIPLY-REJECT-RECORD.
+008320     ADD 1 TO WS-REJECT-COUNT.
+008330 2700-WRITE-REJECT-RECORD-EXIT.
+008340     EXIT.
+008350
+008360******************************************************************
+008370* 2800-WRITE-EXCEPTION-RECORD - WRITES THE OVERFLOWING PAIR,    *
+008380*                               RAW, TO MULTEXC.                *
+008390******************************************************************
+008400 2800-WRITE-EXCEPTION-RECORD.
+008410     MOVE MI-NUM1 TO EXC-NUM1-RAW.
+008420     MOVE MI-NUM2 TO EXC-NUM2-RAW.
+008430     MOVE "RESULT FIELD OVERFLOWED"
+008440         TO EXC-REASON-TEXT.
+008450
+008460     WRITE MULTIPLY-EXCEPTION-RECORD.
+008470     ADD 1 TO WS-EXCEPTION-COUNT.
+008480 2800-WRITE-EXCEPTION-RECORD-EXIT.
+008490     EXIT.
+008500
+008510******************************************************************
+008520* 2900-WRITE-CHECKPOINT-RECORD - EVERY WS-CHECKPOINT-INTERVAL   *
+008530*                                INPUT RECORDS, LOGS THE LAST   *
+008540*                                RECORD NUMBER PROCESSED.       *
+008550******************************************************************
+008560 2900-WRITE-CHECKPOINT-RECORD.
+008570     DIVIDE WS-INPUT-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+008580         GIVING WS-CHECKPOINT-QUOTIENT
+008590         REMAINDER WS-CHECKPOINT-REMAINDER.
+008600
+008610     IF WS-CHECKPOINT-REMAINDER = ZERO
+008620         MOVE WS-RUN-DATE-YYYYMMDD    TO CKP-RUN-DATE
+008630         MOVE WS-RUN-TIME-HHMMSS      TO CKP-RUN-TIME
+008640         MOVE WS-INPUT-RECORD-COUNT   TO CKP-LAST-RECORD-NUMBER
+008650         MOVE WS-RECORDS-PROCESSED    TO CKP-RECORDS-PROCESSED
+008660         MOVE WS-CONTROL-TOTAL        TO CKP-CONTROL-TOTAL
+008670         MOVE WS-REJECT-COUNT         TO CKP-REJECT-COUNT
+008680         MOVE WS-EXCEPTION-COUNT      TO CKP-EXCEPTION-COUNT
+008690         MOVE WS-AUDIT-SEQUENCE-NUMBER
+008700             TO CKP-AUDIT-SEQUENCE-NUMBER
+008710         WRITE MULTIPLY-CHECKPOINT-RECORD
+008720     END-IF.
+008730 2900-WRITE-CHECKPOINT-RECORD-EXIT.
+008740     EXIT.
+008750
+008760******************************************************************
+008770* 8000-TERMINATE - WRITES THE FINAL LINE COUNT AND CLOSES FILES.*
+008780******************************************************************
+008790 8000-TERMINATE.
+008800     PERFORM 8100-WRITE-REPORT-TOTALS
+008810         THRU 8100-WRITE-REPORT-TOTALS-EXIT.
+008820
+008830     PERFORM 8200-WRITE-CONTROL-TOTALS
+008840         THRU 8200-WRITE-CONTROL-TOTALS-EXIT.
+008850
+008860     CLOSE MULTIPLY-INPUT-FILE.
+008870     CLOSE MULTIPLY-REPORT-FILE.
+008880     CLOSE MULTIPLY-REJECT-FILE.
+008890     CLOSE MULTIPLY-EXCEPT-FILE.
+008900     CLOSE MULTIPLY-AUDIT-FILE.
+008910     CLOSE MULTIPLY-CHECKPOINT-FILE.
+008920     CLOSE MULTIPLY-RATE-MASTER-FILE.
+008930 8000-TERMINATE-EXIT.
+008940     EXIT.
+008950
+008960******************************************************************
+008970* 8100-WRITE-REPORT-TOTALS - WRITES THE END-OF-REPORT LINE      *
+008980*                            COUNT.                              *
+008990******************************************************************
+009000 8100-WRITE-REPORT-TOTALS.
+009010     MOVE WS-LINE-COUNT TO WS-TOT-LINE-COUNT.
+009020
+009030     MOVE '0'           TO RPT-CARRIAGE-CONTROL.
+009040     MOVE WS-TOTAL-LINE TO RPT-LINE-IMAGE.
+009050     WRITE MULTIPLY-REPORT-RECORD.
+009060 8100-WRITE-REPORT-TOTALS-EXIT.
+009070     EXIT.
+009080
+009090******************************************************************
+009100* 8200-WRITE-CONTROL-TOTALS - WRITES THE END-OF-RUN BALANCING   *
+009110*                             SECTION SO THE RUN CAN BE PROVED  *
+009120*                             OUT AGAINST ITS CONTROL TOTALS.   *
+009130******************************************************************
+009140 8200-WRITE-CONTROL-TOTALS.
+009150     MOVE '1'                TO RPT-CARRIAGE-CONTROL.
+009160     MOVE WS-CTL-HEADING-LINE TO RPT-LINE-IMAGE.
+009170     WRITE MULTIPLY-REPORT-RECORD.
+009180
+009190     MOVE WS-INPUT-RECORD-COUNT TO WS-CTL-RECORDS-READ.
+009200     MOVE ' '                TO RPT-CARRIAGE-CONTROL.
+009210     MOVE WS-CTL-READ-LINE   TO RPT-LINE-IMAGE.
+009220     WRITE MULTIPLY-REPORT-RECORD.
+009230
+009240     MOVE WS-RECORDS-PROCESSED TO WS-CTL-RECORDS-PROCESSED.
+009250     MOVE ' '                     TO RPT-CARRIAGE-CONTROL.
+009260     MOVE WS-CTL-PROCESSED-LINE   TO RPT-LINE-IMAGE.
+009270     WRITE MULTIPLY-REPORT-RECORD.
+009280
+009290     MOVE WS-REJECT-COUNT   TO WS-CTL-RECORDS-REJECTED.
+009300     MOVE ' '                   TO RPT-CARRIAGE-CONTROL.
+009310     MOVE WS-CTL-REJECTED-LINE  TO RPT-LINE-IMAGE.
+009320     WRITE MULTIPLY-REPORT-RECORD.
+009330
+009340     MOVE WS-EXCEPTION-COUNT TO WS-CTL-RECORDS-EXCEPTION.
+009350     MOVE ' '                    TO RPT-CARRIAGE-CONTROL.
+009360     MOVE WS-CTL-EXCEPTION-LINE  TO RPT-LINE-IMAGE.
+009370     WRITE MULTIPLY-REPORT-RECORD.
+009380
+009390     MOVE WS-CONTROL-TOTAL   TO WS-CTL-CONTROL-TOTAL.
+009400     MOVE '0'                TO RPT-CARRIAGE-CONTROL.
+009410     MOVE WS-CTL-TOTAL-LINE  TO RPT-LINE-IMAGE.
+009420     WRITE MULTIPLY-REPORT-RECORD.
+009430 8200-WRITE-CONTROL-TOTALS-EXIT.
+009440     EXIT.
+009450
+009460******************************************************************
+009470* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION.              *
+009480******************************************************************
+009490 9999-EXIT.
+009500     STOP RUN.
